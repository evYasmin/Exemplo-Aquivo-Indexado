@@ -21,7 +21,30 @@
                   access mode is dynamic
                   lock mode is automatic
                   record key is fd-cod
+                  alternate record key is fd-aluno with duplicates
                   file status is ws-fs-arqCadAluno.
+
+                  select arqLogAlunos assign to "arqLogAluno.txt"
+                  organization is line sequential
+                  access mode is sequential
+                  file status is ws-fs-arqLogAlunos.
+
+      *>_______________________________________________________________________________
+      *> extrato plano de arqCadAluno, para envio a Secretaria de Educacao             |
+      *>_______________________________________________________________________________|
+                  select arqExportacao assign to "ExportacaoAlunos.txt"
+                  organization is line sequential
+                  access mode is sequential
+                  file status is ws-fs-arqExportacao.
+
+      *>_______________________________________________________________________________
+      *> registra as falhas recuperaveis (fs de I-O) das operacoes de cadastro,         |
+      *> notas, consulta, exclusao e alteracao - essas nao derrubam mais a sessao.      |
+      *>_______________________________________________________________________________|
+                  select arqErroAlunos assign to "arqErroAluno.txt"
+                  organization is line sequential
+                  access mode is sequential
+                  file status is ws-fs-arqErroAlunos.
        *>________________________________________________________________________________________________
         *>select adiciona nome ao arquivo > assing vai estar assossiando o arquivo fisico.               |
         *> organization é a forma de como sao organizados os dados.                                      |
@@ -50,11 +73,53 @@
                10  fd-nota2                        pic 9(02)v99.
                10  fd-nota3                        pic 9(02)v99.
                10  fd-nota4                        pic 9(02)v99.
+               10  fd-media                        pic 9(02)v99.
+               10  fd-situacao                     pic X(09).
+           05  fd-status                            pic X(01).
+               88  fd-status-ativo                  value "A".
+               88  fd-status-inativo                value "I".
+
+       fd arqLogAlunos.
+       01 log-registro.
+           05  log-data                            pic X(08).
+           05  log-hora                            pic X(08).
+           05  log-operacao                        pic X(10).
+           05  log-cod                             pic X(03).
+
+       fd arqExportacao.
+       01 exp-registro.
+           05  exp-cod                             pic X(03).
+           05  exp-aluno                           pic X(25).
+           05  exp-endereco                        pic X(35).
+           05  exp-mae                             pic X(25).
+           05  exp-pai                             pic X(25).
+           05  exp-telefone                        pic X(15).
+           05  exp-nota1                           pic 9(02)v99.
+           05  exp-nota2                           pic 9(02)v99.
+           05  exp-nota3                           pic 9(02)v99.
+           05  exp-nota4                           pic 9(02)v99.
+
+       fd arqErroAlunos.
+       01 erro-registro.
+           05  erro-data                           pic X(08).
+           05  erro-hora                           pic X(08).
+           05  erro-ofsset                         pic 9(04).
+           05  erro-fs                             pic 9(02).
+           05  erro-texto                          pic X(42).
 
       *>____Variaveis de trabalho declaradas ai na wordkin-storage
        working-storage section.
 
        77 ws-fs-arqCadAluno                        pic 9(02).
+       77 ws-fs-arqLogAlunos                       pic 9(02).
+       77 ws-fs-arqExportacao                      pic 9(02).
+       77 ws-qtd-exportados                        pic 9(06) comp value zero.
+       77 ws-fs-arqErroAlunos                      pic 9(02).
+
+       01 ws-log-registro.
+          05 ws-log-data                           pic X(08).
+          05 ws-log-hora                           pic X(08).
+          05 ws-log-operacao                       pic X(10).
 
        01 ws-msn-erro.
           05 ws-msn-erro-ofsset                    pic 9(04).
@@ -62,8 +127,8 @@
           05 ws-msn-erro-text                      pic X(42).
 
        01  ws-alunos.
-           05  ws-aluno                            pic X(25).
            05  ws-cod                              pic X(03).
+           05  ws-aluno                            pic X(25).
            05  ws-endereco                         pic X(35).
            05  ws-mae                              pic X(25).
            05  ws-pai                              pic X(25).
@@ -73,9 +138,17 @@
                10  ws-nota2                        pic 9(02)v99.
                10  ws-nota3                        pic 9(02)v99.
                10  ws-nota4                        pic 9(02)v99.
+               10  ws-media                        pic 9(02)v99.
+               10  ws-situacao                     pic X(09).
+           05  ws-status                            pic X(01).
+               88  ws-status-ativo                  value "A".
+               88  ws-status-inativo                value "I".
 
        77 ws-sair                                  pic X(01).
        77 ws-menu                                  pic X(02).
+       77 ws-media-corte                           pic 9(02)v99 value 6,00.
+       77 ws-opcao-campo                           pic X(01).
+       77 ws-nome-busca                            pic X(25).
 
       *>----Variaveis para comunicação entre programas
        linkage section.
@@ -105,6 +178,22 @@
                perform finaliza-anormal
            end-if
 
+           open extend arqLogAlunos
+           if ws-fs-arqLogAlunos <> 00 then
+               move 1                                  to ws-msn-erro-ofsset
+               move ws-fs-arqLogAlunos                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqLogAlunos " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open extend arqErroAlunos
+           if ws-fs-arqErroAlunos <> 00 then
+               move 1                                   to ws-msn-erro-ofsset
+               move ws-fs-arqErroAlunos                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqErroAlunos " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
       *>    estamos movem space to para inicializa menu
            move  spaces      to     ws-menu
            .
@@ -130,6 +219,9 @@
                display "Dgitie '5' para deletar"
                display "Digite '6' para alterar"
                display "Digite '7' para SAIR"
+               display "Digite '8' para consulta por nome"
+               display "Digite '9' para reativar cadastro"
+               display "Digite '10' para exportar cadastro"
                accept ws-menu
 
                evaluate  ws-menu
@@ -154,6 +246,15 @@
                    when = '7'
                        display "***VOLTE SEMPRE PARA NOSSO PORTAL***"
 
+                   when = '8'
+                       perform consulta-por-nome
+
+                   when = '9'
+                       perform reativar-cadastro
+
+                   when = '10'
+                       perform exportar-cadastro
+
                    when other
                        display "Opcao invalida***"
                end-evaluate
@@ -188,13 +289,25 @@
            display "Telefone Para Contato: "
            accept ws-telefone
 
+           set ws-status-ativo   to true
+
+      *> _____________um aluno recem-cadastrado ainda nao tem notas
+      *>              lancadas - zera o que sobrou de outro aluno na
+      *>              mesma area de working-storage_____________
+           move zero               to ws-nota1 ws-nota2 ws-nota3
+                                       ws-nota4 ws-media
+           move spaces             to ws-situacao
+
       *> _____________Salvar dados no arquivo_____________
                write fd-alunos       from ws-alunos
                if ws-fs-arqCadAluno <> 00 then
                    move 2                                    to ws-msn-erro-ofsset
                    move ws-fs-arqCadAluno                    to ws-msn-erro-cod
                    move "Erro ao gravar arq. arqCadAluno "   to ws-msn-erro-text
-                   perform finaliza-anormal
+                   perform trata-erro-operacao
+               else
+                   move "CADASTRO " to ws-log-operacao
+                   perform grava-log
                end-if
       *> _________________________________________________________________________
 
@@ -234,12 +347,20 @@
            display "Informe a quarta nota   : "
            accept ws-nota4
 
+      *> _____calcula a media das quatro notas e a situacao do aluno
+           compute ws-media rounded = (ws-nota1 + ws-nota2 +
+                                        ws-nota3 + ws-nota4) / 4
+
+           if ws-media >= ws-media-corte
+               move "APROVADO "  to ws-situacao
+           else
+               move "REPROVADO" to ws-situacao
+           end-if
+
            display "  "
            display "Deseja cadastrar mais notas? 'S'im ou 'V'oltar"
            accept ws-sair
 
-
-           move ws-cod       to fd-cod
            *> _____read ler as variavies de arquivo
            read arqCadAluno
            if  ws-fs-arqCadAluno <> 00
@@ -249,7 +370,7 @@
                     move 1                                  to ws-msn-erro-ofsset
                     move ws-fs-arqCadAluno                  to ws-msn-erro-cod
                     move "Erro ao ler arq. arqAlunos "      to ws-msn-erro-text
-                   perform finaliza-anormal
+                   perform trata-erro-operacao
            else
 
            move ws-notas     to   fd-notas
@@ -258,7 +379,12 @@
                       move 1                                        to ws-msn-erro-ofsset
                       move ws-fs-arqCadAluno                        to ws-msn-erro-cod
                       move "Erro ao gravar notas arq. arqAlunos "   to ws-msn-erro-text
-                      perform finaliza-anormal
+                      perform trata-erro-operacao
+           else
+                      display "Media obtida            : " ws-media
+                      display "Situacao                : " ws-situacao
+                      move "NOTAS "     to ws-log-operacao
+                      perform grava-log
            end-if
 
            .
@@ -276,8 +402,6 @@
                display "informe o codigo do aluno: "
                accept fd-cod
 
-               move ws-alunos to fd-alunos
-
                read arqCadAluno
                if  ws-fs-arqCadAluno <> 00
                    if ws-fs-arqCadAluno = 23 then
@@ -286,7 +410,7 @@
                        move 3                                       to ws-msn-erro-ofsset
                        move ws-fs-arqCadAluno                       to ws-msn-erro-cod
                        move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
-                       perform finaliza-anormal
+                       perform trata-erro-operacao
                    end-if
                else
                    move fd-alunos       to  ws-alunos
@@ -301,6 +425,12 @@
                    display "Nota 2     : " ws-nota2
                    display "Nota 3     : " ws-nota3
                    display "Nota 4     : " ws-nota4
+                   display "Media      : " ws-media
+                   display "Situacao   : " ws-situacao
+
+                   if fd-status-inativo then
+                       display "**** CADASTRO INATIVO (excluido) ****"
+                   end-if
 
               end-if
 
@@ -308,11 +438,98 @@
        consulta-indexada-exit.
            exit.
 
+      *>________________________________________________________________________
+      *>  Consulta de cadastro por nome (chave alternativa)                     |
+      *>________________________________________________________________________|
+       consulta-por-nome section.
+
+      *> ____________________ Ler os dados do arquivo pelo nome do aluno
+               display "informe o nome do aluno: "
+               accept fd-aluno
+               move fd-aluno        to  ws-nome-busca
+
+               read arqCadAluno key is fd-aluno
+               if  ws-fs-arqCadAluno <> 00
+                   if ws-fs-arqCadAluno = 23 then
+                       display "Nome informado nao encontrado!"
+                   else
+                       move 8                                       to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
+                       perform trata-erro-operacao
+                   end-if
+               else
+      *>            a chave alternativa admite duplicatas (nomes repetidos) -
+      *>            percorre a cadeia de duplicatas enquanto o nome nao mudar
+                   move spaces to ws-sair
+                   perform until ws-sair = "V" or ws-sair = "v"
+                              or fd-aluno <> ws-nome-busca
+
+                       move fd-alunos       to  ws-alunos
+
+                       display "Codigo     : " ws-cod
+                       display "Aluno      : " ws-aluno
+                       display "Endereco   : " ws-endereco
+                       display "Nome da mae: " ws-mae
+                       display "Nome do pai: " ws-pai
+                       display "Telefone   : " ws-telefone
+                       display "Nota 1     : " ws-nota1
+                       display "Nota 2     : " ws-nota2
+                       display "Nota 3     : " ws-nota3
+                       display "Nota 4     : " ws-nota4
+                       display "Media      : " ws-media
+                       display "Situacao   : " ws-situacao
+
+                       if fd-status-inativo then
+                           display "**** CADASTRO INATIVO (excluido) ****"
+                       end-if
+
+                       display "Deseja ver outro aluno com o mesmo nome? 'S'im ou 'V'oltar"
+                       accept ws-sair
+
+                       if ws-sair <> "V" and ws-sair <> "v" then
+                           read arqCadAluno next
+                           if ws-fs-arqCadAluno = 10 then
+                               move "V" to ws-sair
+                           else
+                               if ws-fs-arqCadAluno <> 00 then
+                                   move 8                                       to ws-msn-erro-ofsset
+                                   move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                                   move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
+                                   perform trata-erro-operacao
+                                   move "V" to ws-sair
+                               end-if
+                           end-if
+                       end-if
+
+                   end-perform
+
+              end-if
+
+           .
+       consulta-por-nome-exit.
+           exit.
+
       *>________________________________________________________________________
       *>  Consulta de cadastro sequencial                                       |
       *>________________________________________________________________________|
        consulta-sequencial section.
 
+      *>______________________  Posiciona o arquivo a partir do cod. informado
+           display "Informe o cod. inicial da consulta (espacos = inicio): "
+           accept fd-cod
+
+           start arqCadAluno key is >= fd-cod
+           if  ws-fs-arqCadAluno <> 00
+               if ws-fs-arqCadAluno = 23 then
+                   display "Nao ha cadastros a partir do codigo informado!"
+               else
+                   move 4                                       to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
+                   perform trata-erro-operacao
+               end-if
+           else
 
            perform until ws-sair = "V"
                       or ws-sair = "v"
@@ -326,7 +543,7 @@
                        move 4                                       to ws-msn-erro-ofsset
                        move ws-fs-arqCadAluno                       to ws-msn-erro-cod
                        move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
-                       perform finaliza-anormal
+                       perform trata-erro-operacao
                    end-if
 
                else
@@ -342,6 +559,12 @@
                    display "Nota 2     : " ws-nota2
                    display "Nota 3     : " ws-nota3
                    display "Nota 4     : " ws-nota4
+                   display "Media      : " ws-media
+                   display "Situacao   : " ws-situacao
+
+                   if fd-status-inativo then
+                       display "**** CADASTRO INATIVO (excluido) ****"
+                   end-if
 
                end-if
 
@@ -350,6 +573,7 @@
 
            end-perform
 
+           end-if
            .
        consulta-sequencial-exit.
            exit.
@@ -359,61 +583,303 @@
       *>________________________________________________________________________|
        deletar-cadastro section.
 
-      *> __________________  Apagar os dados do registro do arquivo
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+      *> __________________  Inativar os dados do registro do arquivo
+      *>                     (exclusao logica - fd-status passa a "I")
                display "informe o cod a ser excluido:"
-               accept ws-alunos
+               accept ws-cod
 
-               move ws-aluno to fd-aluno
-               delete arqCadAluno
-               if  ws-fs-arqCadAluno <> 00 then
+               move ws-cod to fd-cod
+               read arqCadAluno
+               if  ws-fs-arqCadAluno <> 00
                    if ws-fs-arqCadAluno = 23 then
                        display "Cod informado invalido!"
                    else
+                       move 5                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                       perform trata-erro-operacao
+                   end-if
+               else
+                   set fd-status-inativo to true
+                   rewrite fd-alunos
+                   if  ws-fs-arqCadAluno <> 00 then
                        move 5                                   to ws-msn-erro-ofsset
                        move ws-fs-arqCadAluno                   to ws-msn-erro-cod
                        move "Erro ao deletar arq. arqCadAluno " to ws-msn-erro-text
-                       perform finaliza-anormal
+                       perform trata-erro-operacao
+                   else
+                       display "Cadastro inativado com sucesso!"
+                       move "EXCLUSAO "  to ws-log-operacao
+                       perform grava-log
                    end-if
                end-if
 
            display "Deseja deletar mais um cadastro? 'S'im ou 'V'oltar"
            accept ws-sair
 
-
+           end-perform
            .
        deletar-cadastro-exit.
            exit.
 
+      *>________________________________________________________________________
+      *>  Reativar Cadastro (desfaz uma exclusao logica)                        |
+      *>________________________________________________________________________|
+       reativar-cadastro section.
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+               display "informe o cod a ser reativado:"
+               accept ws-cod
+
+               move ws-cod to fd-cod
+               read arqCadAluno
+               if  ws-fs-arqCadAluno <> 00
+                   if ws-fs-arqCadAluno = 23 then
+                       display "Cod informado invalido!"
+                   else
+                       move 9                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                       perform trata-erro-operacao
+                   end-if
+               else
+                   if fd-status-ativo then
+                       display "Cadastro ja esta ativo!"
+                   else
+                       set fd-status-ativo to true
+                       rewrite fd-alunos
+                       if  ws-fs-arqCadAluno <> 00 then
+                           move 9                                   to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                           move "Erro ao reativar arq. arqCadAluno " to ws-msn-erro-text
+                           perform trata-erro-operacao
+                       else
+                           display "Cadastro reativado com sucesso!"
+                           move "REATIVACAO" to ws-log-operacao
+                           perform grava-log
+                       end-if
+                   end-if
+               end-if
+
+           display "Deseja reativar mais um cadastro? 'S'im ou 'V'oltar"
+           accept ws-sair
+
+           end-perform
+           .
+       reativar-cadastro-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>  Exportar Cadastro (extrato plano p/ a Secretaria de Educacao)         |
+      *>________________________________________________________________________|
+       exportar-cadastro section.
+
+           move zero to ws-qtd-exportados
+
+           open output arqExportacao
+           if ws-fs-arqExportacao <> 00 then
+               move 10                                     to ws-msn-erro-ofsset
+               move ws-fs-arqExportacao                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqExportacao "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move low-values to fd-cod
+           start arqCadAluno key is >= fd-cod
+           if  ws-fs-arqCadAluno <> 00
+           and ws-fs-arqCadAluno <> 23 then
+               move 10                                     to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                      to ws-msn-erro-cod
+               move "Erro ao ler arq. arqCadAluno "        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-fs-arqCadAluno = 10
+                      or ws-fs-arqCadAluno = 23
+
+               read arqCadAluno next
+               if  ws-fs-arqCadAluno = 00
+
+                   if fd-status-inativo then
+      *>                cadastro excluido (soft delete) - nao entra no extrato
+                       continue
+                   else
+                       move fd-cod          to exp-cod
+                       move fd-aluno        to exp-aluno
+                       move fd-endereco     to exp-endereco
+                       move fd-mae          to exp-mae
+                       move fd-pai          to exp-pai
+                       move fd-telefone     to exp-telefone
+                       move fd-nota1        to exp-nota1
+                       move fd-nota2        to exp-nota2
+                       move fd-nota3        to exp-nota3
+                       move fd-nota4        to exp-nota4
+
+                       write exp-registro
+                       add 1 to ws-qtd-exportados
+                   end-if
+
+               else
+                   if  ws-fs-arqCadAluno <> 10
+                   and ws-fs-arqCadAluno <> 23 then
+                       move 10                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                      to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno "        to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           close arqExportacao
+           if ws-fs-arqExportacao <> 00 then
+               move 10                                     to ws-msn-erro-ofsset
+               move ws-fs-arqExportacao                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqExportacao "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Exportacao concluida. Registros exportados: "
+                   ws-qtd-exportados
+           display "Arquivo gerado: ExportacaoAlunos.txt"
+           .
+       exportar-cadastro-exit.
+           exit.
+
       *>________________________________________________________________________
       *>  Alterar Cadastro                                                      |
       *>________________________________________________________________________|
        alterar-cadastro section.
 
-               perform consulta-indexada
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
 
-      *> ________________ Alterar dados do registro do arquivo
-               display "Informe novo aluno a ser cadastrado: "
-               accept ws-aluno
+               perform consulta-indexada
 
-               move ws-alunos to fd-alunos
-               rewrite fd-alunos
-               if  ws-fs-arqCadAluno = 00 then
-                   display "Novo aluno  " ws-aluno " Cadastrado com sucesso!"
-               else
-                   move 6                                    to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAluno                    to ws-msn-erro-cod
-                   move "Erro ao alterar arq. arqCadAluno "  to ws-msn-erro-text
-                   perform finaliza-anormal
+               if ws-fs-arqCadAluno = 00 then
+      *> ________________ Menu de edicao campo a campo do cadastro
+                   move  spaces      to     ws-opcao-campo
+                   perform until ws-opcao-campo = "0"
+
+                       display "  "
+                       display "Digite '1' para alterar o nome do aluno"
+                       display "Digite '2' para alterar o endereco"
+                       display "Digite '3' para alterar o nome da mae"
+                       display "Digite '4' para alterar o nome do pai"
+                       display "Digite '5' para alterar o telefone"
+                       display "Digite '0' para encerrar a alteracao deste aluno"
+                       accept ws-opcao-campo
+
+                       evaluate ws-opcao-campo
+                          when '1'
+                              display "Informe o novo nome do aluno: "
+                              accept ws-aluno
+
+                          when '2'
+                              display "Informe o novo endereco: "
+                              accept ws-endereco
+
+                          when '3'
+                              display "Informe o novo nome da mae: "
+                              accept ws-mae
+
+                          when '4'
+                              display "Informe o novo nome do pai: "
+                              accept ws-pai
+
+                          when '5'
+                              display "Informe o novo telefone: "
+                              accept ws-telefone
+
+                          when '0'
+                              continue
+
+                          when other
+                              display "Opcao invalida***"
+                       end-evaluate
+
+                       if ws-opcao-campo >= '1' and ws-opcao-campo <= '5' then
+                           move ws-alunos to fd-alunos
+                           rewrite fd-alunos
+                           if  ws-fs-arqCadAluno = 00 then
+                               display "Cadastro alterado com sucesso!"
+                               move "ALTERACAO " to ws-log-operacao
+                               perform grava-log
+                           else
+                               move 6                                    to ws-msn-erro-ofsset
+                               move ws-fs-arqCadAluno                    to ws-msn-erro-cod
+                               move "Erro ao alterar arq. arqCadAluno "  to ws-msn-erro-text
+                               perform trata-erro-operacao
+                           end-if
+                       end-if
+
+                   end-perform
                end-if
 
            display "Deseja alterar mais um Aluno? 'S'im ou 'V'oltar"
            accept ws-sair
 
-
+           end-perform
            .
        alterar-cadastro-exit.
            exit.
 
+      *>________________________________________________________________________
+      *>  Grava log de auditoria (cadastro/alteracao/exclusao)                  |
+      *>________________________________________________________________________|
+       grava-log section.
+
+           accept ws-log-data from date yyyymmdd
+           accept ws-log-hora from time
+
+           move ws-log-data      to log-data
+           move ws-log-hora      to log-hora
+           move ws-log-operacao  to log-operacao
+           move fd-cod            to log-cod
+
+           write log-registro
+           if ws-fs-arqLogAlunos <> 00 then
+               display "Aviso: falha ao gravar log de auditoria - fs "
+                       ws-fs-arqLogAlunos
+           end-if
+           .
+       grava-log-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>  Trata erro de uma operacao pontual (fs de i/o em cadastro, consulta,   |
+      *>  alteracao ou exclusao) sem derrubar a sessao - grava no arquivo de     |
+      *>  erros e devolve o controle ao menu de processamento.                  |
+      *>________________________________________________________________________|
+       trata-erro-operacao section.
+
+           accept ws-log-data from date yyyymmdd
+           accept ws-log-hora from time
+
+           move ws-log-data        to erro-data
+           move ws-log-hora        to erro-hora
+           move ws-msn-erro-ofsset to erro-ofsset
+           move ws-msn-erro-cod    to erro-fs
+           move ws-msn-erro-text   to erro-texto
+
+           write erro-registro
+           if ws-fs-arqErroAlunos <> 00 then
+               display "Aviso: falha ao gravar arquivo de erros - fs "
+                       ws-fs-arqErroAlunos
+           end-if
+
+           display "Falha na operacao (fs " ws-msn-erro-cod "): "
+                   ws-msn-erro-text
+           display "Detalhe registrado no arquivo de erros. Retornando ao menu."
+           .
+       trata-erro-operacao-exit.
+           exit.
+
       *>________________________________________________________________________
       *>  Finalização anormal                                                   |
       *>________________________________________________________________________|
@@ -440,6 +906,22 @@
                perform finaliza-anormal
            end-if
 
+           close arqLogAlunos
+           if ws-fs-arqLogAlunos <> 00 then
+               move 7                                   to ws-msn-erro-ofsset
+               move ws-fs-arqLogAlunos                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqLogAlunos " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqErroAlunos
+           if ws-fs-arqErroAlunos <> 00 then
+               move 7                                    to ws-msn-erro-ofsset
+               move ws-fs-arqErroAlunos                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqErroAlunos " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
            Stop run
            .
        finaliza-exit.
