@@ -0,0 +1,315 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "Lista11.ImportaAlunos".
+       author. "EVELYN YASMIN PEREIRA ".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+                  select entradaAlunos assign to "EntradaAlunos.txt"
+                  organization is line sequential
+                  file status is ws-fs-entradaAlunos.
+
+                  select arqCadAluno assign to "arqCadAluno.txt"
+                  organization is indexed
+                  access mode is dynamic
+                  record key is fd-cod
+                  alternate record key is fd-aluno with duplicates
+                  file status is ws-fs-arqCadAluno.
+
+      *>_______________________________________________________________________________
+      *> arqCheckpoint guarda, num unico registro, o ultimo fd-cod gravado com sucesso  |
+      *> em arqCadAluno - permite reiniciar o job sem re-digitar nem duplicar WRITEs.   |
+      *>_______________________________________________________________________________|
+                  select arqCheckpoint assign to "ImportaCheckpoint.dat"
+                  organization is relative
+                  access mode is random
+                  relative key is ws-chk-rel
+                  file status is ws-fs-arqCheckpoint.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>____Variaveis de arquivos declaradas da file section
+       file section.
+       fd entradaAlunos.
+       01 entrada-alunos.
+           05  ent-cod                              pic X(03).
+           05  ent-aluno                            pic X(25).
+           05  ent-endereco                         pic X(35).
+           05  ent-mae                              pic X(25).
+           05  ent-pai                              pic X(25).
+           05  ent-telefone                         pic X(15).
+           05  ent-notas.
+               10  ent-nota1                        pic 9(02)v99.
+               10  ent-nota2                        pic 9(02)v99.
+               10  ent-nota3                        pic 9(02)v99.
+               10  ent-nota4                        pic 9(02)v99.
+               10  ent-media                        pic 9(02)v99.
+               10  ent-situacao                     pic X(09).
+           05  ent-status                           pic X(01).
+
+       fd arqCadAluno.
+       01 fd-alunos.
+           05  fd-cod                              pic X(03).
+           05  fd-aluno                            pic X(25).
+           05  fd-endereco                         pic X(35).
+           05  fd-mae                              pic X(25).
+           05  fd-pai                              pic X(25).
+           05  fd-telefone                         pic X(15).
+           05  fd-notas.
+               10  fd-nota1                        pic 9(02)v99.
+               10  fd-nota2                        pic 9(02)v99.
+               10  fd-nota3                        pic 9(02)v99.
+               10  fd-nota4                        pic 9(02)v99.
+               10  fd-media                        pic 9(02)v99.
+               10  fd-situacao                     pic X(09).
+           05  fd-status                            pic X(01).
+               88  fd-status-ativo                  value "A".
+               88  fd-status-inativo                value "I".
+
+       fd arqCheckpoint.
+       01 chk-registro.
+           05  chk-ultimo-cod                      pic X(03).
+
+      *>____Variaveis de trabalho declaradas ai na wordkin-storage
+       working-storage section.
+
+       77 ws-fs-entradaAlunos                      pic 9(02).
+       77 ws-fs-arqCadAluno                        pic 9(02).
+       77 ws-fs-arqCheckpoint                      pic 9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 ws-msn-erro-text                      pic X(42).
+
+       77 ws-chk-rel                               pic 9(04) comp value 1.
+       77 ws-ultimo-cod-ok                         pic X(03) value "000".
+
+       01  ws-fim-entrada                          pic X(01) value "N".
+           88  fim-entrada                         value "S".
+
+       77 ws-qtd-lidos                             pic 9(06) comp value zero.
+       77 ws-qtd-importados                        pic 9(06) comp value zero.
+       77 ws-qtd-ignorados                         pic 9(06) comp value zero.
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>________________________________________________________________________
+      *>  Procedimentos de inicialização                                        |
+      *>________________________________________________________________________|
+       inicializa section.
+
+           open input entradaAlunos
+           if ws-fs-entradaAlunos <> 00 then
+               move 1                                    to ws-msn-erro-ofsset
+               move ws-fs-entradaAlunos                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. entradaAlunos "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open i-o arqCadAluno
+           if ws-fs-arqCadAluno = 35 then
+               open output arqCadAluno
+               close arqCadAluno
+               open i-o arqCadAluno
+           end-if
+           if ws-fs-arqCadAluno <> 00 then
+               move 2                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAluno "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open i-o arqCheckpoint
+           if ws-fs-arqCheckpoint = 35 then
+               open output arqCheckpoint
+               close arqCheckpoint
+               open i-o arqCheckpoint
+           end-if
+           if ws-fs-arqCheckpoint <> 00 then
+               move 3                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCheckpoint "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>    le o registro de checkpoint; se ainda nao existir, cria com "000"
+           move 1 to ws-chk-rel
+           read arqCheckpoint
+           if ws-fs-arqCheckpoint = 23 then
+               move "000"          to chk-ultimo-cod
+               write chk-registro
+               if ws-fs-arqCheckpoint <> 00 then
+                   move 4                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+                   move "Erro ao criar arq. arqCheckpoint "   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+               move "000"          to ws-ultimo-cod-ok
+           else
+               if ws-fs-arqCheckpoint <> 00 then
+                   move 4                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCheckpoint "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+                   move chk-ultimo-cod  to ws-ultimo-cod-ok
+               end-if
+           end-if
+
+           display "Reiniciando importacao apos o cod. " ws-ultimo-cod-ok
+           .
+       inicializa-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>  Processamento - le a entrada e grava os alunos ainda nao importados   |
+      *>________________________________________________________________________|
+       processamento section.
+
+           perform until fim-entrada
+
+               read entradaAlunos next record
+               at end
+                   set fim-entrada to true
+               not at end
+                   add 1 to ws-qtd-lidos
+                   perform importa-um-aluno
+               end-read
+
+           end-perform
+           .
+       processamento-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>  Importa um aluno do arquivo de entrada, pulando os ja processados     |
+      *>________________________________________________________________________|
+       importa-um-aluno section.
+
+      *>    Nao presume entradaAlunos.txt ordenado por ent-cod: cada
+      *>    registro e sempre gravado, e e o proprio WRITE (fs 22 =
+      *>    chave duplicada) que decide se o aluno ja foi importado
+      *>    numa execucao anterior - o watermark do checkpoint serve
+      *>    apenas para relatar de onde a execucao foi retomada.
+           move ent-cod           to fd-cod
+           move ent-aluno         to fd-aluno
+           move ent-endereco      to fd-endereco
+           move ent-mae           to fd-mae
+           move ent-pai           to fd-pai
+           move ent-telefone      to fd-telefone
+           move ent-nota1         to fd-nota1
+           move ent-nota2         to fd-nota2
+           move ent-nota3         to fd-nota3
+           move ent-nota4         to fd-nota4
+           move ent-media         to fd-media
+           move ent-situacao      to fd-situacao
+
+      *>    so aceita o status vindo da entrada se for A/I valido;
+      *>    caso contrario (coluna em branco, por exemplo), o aluno
+      *>    importado entra ativo, como em cadastrar-aluno.
+           if ent-status = "A" or ent-status = "I" then
+               move ent-status    to fd-status
+           else
+               set fd-status-ativo to true
+           end-if
+
+           write fd-alunos
+
+           if ws-fs-arqCadAluno = 00
+           or ws-fs-arqCadAluno = 22 then
+      *>        fs 22 = cod ja gravado (execucao anterior que abendou
+      *>        entre o WRITE e a atualizacao do checkpoint, ou uma
+      *>        re-execucao de um lote ja concluido) - nao duplica o
+      *>        registro em arqCadAluno.
+               if ws-fs-arqCadAluno = 00 then
+                   add 1 to ws-qtd-importados
+               else
+                   add 1 to ws-qtd-ignorados
+               end-if
+
+               move ent-cod        to chk-ultimo-cod
+               move ent-cod        to ws-ultimo-cod-ok
+               rewrite chk-registro
+               if ws-fs-arqCheckpoint <> 00 then
+                   move 5                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+                   move "Erro ao gravar arq. arqCheckpoint "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               move 5                                     to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                     to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqCadAluno "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       importa-um-aluno-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>  Finalização anormal                                                   |
+      *>________________________________________________________________________|
+       finaliza-anormal section.
+
+           display ws-msn-erro.
+
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>  Finalização                                                           |
+      *>________________________________________________________________________|
+       finaliza section.
+
+      *>    entradaAlunos foi lido ate o fim sem abortar - o lote
+      *>    terminou com sucesso, entao o checkpoint e zerado para nao
+      *>    ser confundido com o watermark de um lote futuro e nao
+      *>    relacionado.
+           move "000" to chk-ultimo-cod
+           move 1     to ws-chk-rel
+           rewrite chk-registro
+           if ws-fs-arqCheckpoint <> 00 then
+               move 6                                       to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                     to ws-msn-erro-cod
+               move "Erro ao zerar arq. arqCheckpoint "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close entradaAlunos
+           close arqCadAluno
+           close arqCheckpoint
+
+           display "Registros lidos......: " ws-qtd-lidos
+           display "Registros importados.: " ws-qtd-importados
+           display "Registros ja tratados: " ws-qtd-ignorados
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
