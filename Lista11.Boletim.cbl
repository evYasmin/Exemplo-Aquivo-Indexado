@@ -0,0 +1,272 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "Lista11.Boletim".
+       author. "EVELYN YASMIN PEREIRA ".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+                  select arqCadAluno assign to "arqCadAluno.txt"
+                  organization is indexed
+                  access mode is sequential
+                  record key is fd-cod
+                  alternate record key is fd-aluno with duplicates
+                  file status is ws-fs-arqCadAluno.
+
+                  select arqOrdenacao assign to "BoletimOrdenacao.tmp".
+
+                  select arqBoletim assign to "Boletim.txt"
+                  organization is line sequential
+                  file status is ws-fs-arqBoletim.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>____Variaveis de arquivos declaradas da file section
+       file section.
+       fd arqCadAluno.
+       01 fd-alunos.
+           05  fd-cod                              pic X(03).
+           05  fd-aluno                            pic X(25).
+           05  fd-endereco                         pic X(35).
+           05  fd-mae                              pic X(25).
+           05  fd-pai                              pic X(25).
+           05  fd-telefone                         pic X(15).
+           05  fd-notas.
+               10  fd-nota1                        pic 9(02)v99.
+               10  fd-nota2                        pic 9(02)v99.
+               10  fd-nota3                        pic 9(02)v99.
+               10  fd-nota4                        pic 9(02)v99.
+               10  fd-media                        pic 9(02)v99.
+               10  fd-situacao                     pic X(09).
+           05  fd-status                            pic X(01).
+               88  fd-status-ativo                  value "A".
+               88  fd-status-inativo                value "I".
+
+      *>____________________________________________________________________
+      *> sd-alunos precisa espelhar byte a byte o layout de fd-alunos, pois  |
+      *> SORT ... USING copia o registro da FD para a SD por posicao (nao   |
+      *> por nome) - os campos nao usados no boletim ficam como FILLER.     |
+      *>____________________________________________________________________|
+       sd arqOrdenacao.
+       01 sd-alunos.
+           05  sd-cod                              pic X(03).
+           05  sd-aluno                            pic X(25).
+           05  filler                              pic X(35).
+           05  filler                              pic X(25).
+           05  filler                              pic X(25).
+           05  sd-telefone                         pic X(15).
+           05  sd-notas.
+               10  sd-nota1                        pic 9(02)v99.
+               10  sd-nota2                        pic 9(02)v99.
+               10  sd-nota3                        pic 9(02)v99.
+               10  sd-nota4                        pic 9(02)v99.
+               10  sd-media                        pic 9(02)v99.
+               10  sd-situacao                     pic X(09).
+           05  sd-status                           pic X(01).
+
+       fd arqBoletim.
+       01 boletim-linha                            pic X(90).
+
+      *>____Variaveis de trabalho declaradas ai na wordkin-storage
+       working-storage section.
+
+       77 ws-fs-arqCadAluno                        pic 9(02).
+       77 ws-fs-arqBoletim                         pic 9(02).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 ws-msn-erro-text                      pic X(42).
+
+       01  ws-fim-ordenacao                        pic X(01) value "N".
+           88  fim-ordenacao                       value "S".
+
+       77 ws-qtd-alunos                            pic 9(04) comp value zero.
+       77 ws-soma-medias                           pic 9(06)v99 value zero.
+       77 ws-media-turma                           pic 9(02)v99 value zero.
+
+       01 ws-linha-cabecalho.
+           05  filler                              pic X(90) value
+               "COD ALUNO                     TELEFONE         NOTA1 NOTA2 NOTA3 NOTA4 MEDIA SITUACAO".
+
+       01 ws-linha-detalhe.
+           05  wsl-cod                             pic X(03).
+           05  filler                              pic X(02) value spaces.
+           05  wsl-aluno                           pic X(25).
+           05  filler                              pic X(02) value spaces.
+           05  wsl-telefone                        pic X(15).
+           05  filler                              pic X(02) value spaces.
+           05  wsl-nota1                           pic Z9,99.
+           05  filler                              pic X(01) value spaces.
+           05  wsl-nota2                           pic Z9,99.
+           05  filler                              pic X(01) value spaces.
+           05  wsl-nota3                           pic Z9,99.
+           05  filler                              pic X(01) value spaces.
+           05  wsl-nota4                           pic Z9,99.
+           05  filler                              pic X(01) value spaces.
+           05  wsl-media                           pic Z9,99.
+           05  filler                              pic X(01) value spaces.
+           05  wsl-situacao                        pic X(09).
+
+       01 ws-linha-rodape.
+           05  filler                              pic X(20)
+               value "TOTAL DE ALUNOS.....".
+           05  wsr-qtd-alunos                      pic ZZZ9.
+           05  filler                              pic X(20)
+               value "     MEDIA DA TURMA:".
+           05  wsr-media-turma                     pic Z9,99.
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+
+           sort arqOrdenacao
+               on ascending key sd-aluno
+               using arqCadAluno
+               output procedure is imprimir-relatorio.
+
+      *>    o SORT abre/le/fecha arqCadAluno internamente; fs 10 (fim de
+      *>    arquivo) e o status normal ao termino da leitura - qualquer
+      *>    outro (arquivo ausente, travado, erro de leitura) e fatal.
+           if ws-fs-arqCadAluno <> 10 then
+               move 3                                   to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+               move "Erro ao ler arq. arqCadAluno    "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform finaliza.
+
+      *>________________________________________________________________________
+      *>  Procedimentos de inicialização                                        |
+      *>________________________________________________________________________|
+       inicializa section.
+
+           open output arqBoletim
+           if ws-fs-arqBoletim <> 00 then
+               move 1                                 to ws-msn-erro-ofsset
+               move ws-fs-arqBoletim                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqBoletim   " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           write boletim-linha from ws-linha-cabecalho
+           .
+       inicializa-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>  Impressao do boletim/roster, na ordem alfabetica do nome do aluno     |
+      *>________________________________________________________________________|
+       imprimir-relatorio section.
+
+           perform until fim-ordenacao
+               return arqOrdenacao
+                   at end
+                       set fim-ordenacao to true
+                   not at end
+                       perform imprime-detalhe
+               end-return
+           end-perform
+
+           perform imprime-rodape
+           .
+       imprimir-relatorio-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>  Imprime uma linha de detalhe do boletim (aluno ativo)                 |
+      *>________________________________________________________________________|
+       imprime-detalhe section.
+
+           if sd-status = "I" then
+               continue
+           else
+               move sd-cod                to  wsl-cod
+               move sd-aluno               to  wsl-aluno
+               move sd-telefone            to  wsl-telefone
+               move sd-nota1               to  wsl-nota1
+               move sd-nota2               to  wsl-nota2
+               move sd-nota3               to  wsl-nota3
+               move sd-nota4               to  wsl-nota4
+               move sd-media               to  wsl-media
+               move sd-situacao            to  wsl-situacao
+
+               write boletim-linha from ws-linha-detalhe
+
+               add 1                       to  ws-qtd-alunos
+               add sd-media                to  ws-soma-medias
+           end-if
+           .
+       imprime-detalhe-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>  Imprime a linha de resumo com a media da turma                        |
+      *>________________________________________________________________________|
+       imprime-rodape section.
+
+           if ws-qtd-alunos > zero then
+               compute ws-media-turma rounded =
+                       ws-soma-medias / ws-qtd-alunos
+           else
+               move zero to ws-media-turma
+           end-if
+
+           move ws-qtd-alunos     to  wsr-qtd-alunos
+           move ws-media-turma    to  wsr-media-turma
+
+           write boletim-linha from ws-linha-rodape
+           .
+       imprime-rodape-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>  Finalização anormal                                                   |
+      *>________________________________________________________________________|
+       finaliza-anormal section.
+
+           display ws-msn-erro.
+
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>  Finalização                                                           |
+      *>________________________________________________________________________|
+       finaliza section.
+
+           close arqBoletim
+           if ws-fs-arqBoletim <> 00 then
+               move 2                                 to ws-msn-erro-ofsset
+               move ws-fs-arqBoletim                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqBoletim  " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Boletim gerado com sucesso em Boletim.txt"
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
